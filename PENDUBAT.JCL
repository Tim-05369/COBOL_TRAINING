@@ -0,0 +1,28 @@
+//PENDUBAT JOB (SALLEJX),'PENDU BATCH RUN',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*-------------------------------------------------------------
+//* OVERNIGHT BATCH RUN OF THE PENDU GAME.  SCORES EVERY SESSION
+//* QUEUED IN BATCHTXN (PLAYER-ID/LETTER TRANSACTIONS) AGAINST
+//* THE LOAD MODULE PENDUBAT, UPDATING THE SAME RESULTS/LEADER/
+//* AUDIT FILES THE INTERACTIVE GAME USES.  SUBMIT VIA THE
+//* OVERNIGHT SCHEDULER AFTER THE DAY'S TRANSACTIONS HAVE BEEN
+//* QUEUED TO SALLE.JEUX.BATCHTXN.
+//*-------------------------------------------------------------
+//STEP010  EXEC PGM=PENDUBAT
+//STEPLIB  DD   DSN=SALLE.JEUX.LOADLIB,DISP=SHR
+//BATCHTXN DD   DSN=SALLE.JEUX.BATCHTXN,DISP=SHR
+//WORDFILE DD   DSN=SALLE.JEUX.WORDFILE,DISP=SHR
+//RESULTFL DD   DSN=SALLE.JEUX.RESULTFL,
+//              DISP=(MOD,CATLG,CATLG),
+//              SPACE=(TRK,(5,5),RLSE),
+//              DCB=(RECFM=FB,LRECL=51)
+//LEADERFL DD   DSN=SALLE.JEUX.LEADERFL,
+//              DISP=(MOD,CATLG,CATLG),
+//              SPACE=(TRK,(5,5),RLSE),
+//              DCB=(RECFM=FB,LRECL=20)
+//AUDITFL  DD   DSN=SALLE.JEUX.AUDITFL,
+//              DISP=(MOD,CATLG,CATLG),
+//              SPACE=(TRK,(10,10),RLSE),
+//              DCB=(RECFM=FB,LRECL=30)
+//SYSOUT   DD   SYSOUT=*
+//CEEDUMP  DD   SYSOUT=*
