@@ -0,0 +1,420 @@
+000010*
+000020* IDENTIFICATION DIVISION.
+000030 IDENTIFICATION DIVISION.
+000040 PROGRAM-ID. Pendubat.
+000050 AUTHOR. M-DUBOIS.
+000060 INSTALLATION. SALLE-JEUX-BATCH.
+000070 DATE-WRITTEN. 08/09/2026.
+000080 DATE-COMPILED.
+000090*
+000100*    MODIFICATION HISTORY
+000110*    --------------------
+000120*    DATE       INIT  DESCRIPTION
+000130*    08/09/2026 MD    ORIGINAL VERSION - UNATTENDED BATCH VARIANT 
+000140*                      PENDU, DRIVEN BY A QUEUED TRANSACTION FILE 
+000150*                      PLAYER-ID/LETTER PAIRS INSTEAD OF ACCEPT.  
+000160*                      PENDUBAT.JCL TO SUBMIT IT AS AN OVERNIGHT J
+000170*
+000180 ENVIRONMENT DIVISION.
+000190 CONFIGURATION SECTION.
+000200 SOURCE-COMPUTER. IBM-PC.
+000210 OBJECT-COMPUTER. IBM-PC.
+000220 INPUT-OUTPUT SECTION.
+000230 FILE-CONTROL.
+000240     SELECT TRANSACTION-FILE ASSIGN TO "BATCHTXN"
+000250         ORGANIZATION IS LINE SEQUENTIAL
+000260         FILE STATUS IS WS-TRAN-STATUS.
+000270     SELECT WORD-FILE ASSIGN TO "WORDFILE"
+000280         ORGANIZATION IS LINE SEQUENTIAL
+000290         FILE STATUS IS WS-WORD-STATUS.
+000300     SELECT RESULTS-FILE ASSIGN TO "RESULTFL"
+000310         ORGANIZATION IS LINE SEQUENTIAL
+000320         FILE STATUS IS WS-RESULT-STATUS.
+000330     SELECT LEADER-FILE ASSIGN TO "LEADERFL"
+000340         ORGANIZATION IS LINE SEQUENTIAL
+000350         FILE STATUS IS WS-LEADER-STATUS.
+000360     SELECT AUDIT-FILE ASSIGN TO "AUDITFL"
+000370         ORGANIZATION IS LINE SEQUENTIAL
+000380         FILE STATUS IS WS-AUDIT-STATUS.
+000390*
+000400 DATA DIVISION.
+000410 FILE SECTION.
+000420 FD  TRANSACTION-FILE.
+000430 COPY "PENDTRAN.CPY".
+000440 FD  WORD-FILE.
+000450 COPY "PENDWORD.CPY".
+000460 FD  RESULTS-FILE.
+000470 COPY "PENDRSLT.CPY".
+000480 FD  LEADER-FILE.
+000490 COPY "PENDLDR.CPY".
+000500 FD  AUDIT-FILE.
+000510 COPY "PENDAUD.CPY".
+000520*
+000530 WORKING-STORAGE SECTION.
+000540*
+000550*    ---- FILE STATUS SWITCHES -----------------------------------
+000560 77  WS-TRAN-STATUS            PIC X(02) VALUE SPACES.
+000570 77  WS-WORD-STATUS            PIC X(02) VALUE SPACES.
+000580 77  WS-RESULT-STATUS          PIC X(02) VALUE SPACES.
+000590 77  WS-LEADER-STATUS          PIC X(02) VALUE SPACES.
+000600 77  WS-AUDIT-STATUS           PIC X(02) VALUE SPACES.
+000610 77  WS-TRAN-EOF-SW            PIC X(01) VALUE "N".
+000620     88  TRAN-EOF                  VALUE "Y".
+000630 77  WS-SESSION-SW             PIC X(01) VALUE "N".
+000640     88  SESSION-ACTIVE             VALUE "Y".
+000650*
+000660*    ---- CURRENT SESSION WORK AREAS (ONE PLAYER'S GAME IN PROGRES
+000670 77  BAT-PLAYER-ID             PIC X(10) VALUE SPACES.
+000680 01  BAT-MYS                  PIC X(20) VALUE SPACES.
+000690 01  BAT-AFF                  PIC X(20) VALUE ALL "*".
+000700 77  BAT-ESS                  PIC 99 VALUE ZERO.
+000705 77  BAT-ESS-DEPART           PIC 99 VALUE ZERO.
+000710 77  BAT-L                    PIC 99 VALUE ZERO.
+000720 77  BAT-LET                  PIC X VALUE SPACE.
+000730 77  BAT-TRO                  PIC X VALUE "N".
+000740 77  BAT-I                    PIC 99.
+000750 77  BAT-OUTCOME-SW            PIC X(01) VALUE SPACE.
+000760     88  BAT-OUTCOME-WON            VALUE "W".
+000770     88  BAT-OUTCOME-LOST           VALUE "L".
+000780*
+000790*    ---- WORD SELECTION WORK AREAS ------------------------------
+000800 01  WORD-TABLE-AREA.
+000810     05  WORD-TABLE-ENTRY      PIC X(20) OCCURS 50 TIMES.
+000820 77  WORD-COUNT                PIC 9(02) VALUE ZERO.
+000830 77  WORD-INDEX                PIC 9(02) VALUE ZERO.
+000840 77  WS-RANDOM-SEED            PIC 9(02) VALUE ZERO.
+000850 77  WS-RANDOM-QUOTIENT        PIC 9(08) VALUE ZERO.
+000860 77  WS-TRAILING-SPACES        PIC 9(02) VALUE ZERO.
+000870 77  WS-STARS                  PIC X(20) VALUE ALL "*".
+000880*
+000890*    ---- DATE/TIME STAMP WORK AREAS -----------------------------
+000900 77  WS-DATE-NOW               PIC 9(08) VALUE ZERO.
+000910 77  WS-TIME-NOW               PIC 9(08) VALUE ZERO.
+000920*
+000930*    ---- LEADERBOARD REWRITE WORK AREAS -------------------------
+000940 01  LEADER-TABLE-AREA.
+000950     05  LEADER-ENTRY OCCURS 200 TIMES INDEXED BY LDR-IDX.
+000960         10  LT-PLAYER-ID      PIC X(10).
+000970         10  LT-WINS           PIC 9(05).
+000980         10  LT-LOSSES         PIC 9(05).
+000990 77  LEADER-COUNT               PIC 9(03) VALUE ZERO.
+001000 77  WS-FOUND-SW                PIC X(01) VALUE "N".
+001010     88  PLAYER-FOUND               VALUE "Y".
+001020*
+001030 COPY "PENDALPH.CPY".
+001040*
+001050 PROCEDURE DIVISION.
+001060*
+001070*    =============================================================
+001080*    0000-MAINLINE  --  PROCESSES EVERY TRANSACTION QUEUED IN
+001090*    BATCHTXN, SCORING EACH PLAYER'S SESSION TO COMPLETION JUST AS
+001100*    THE INTERACTIVE GAME DOES, WITH NO TERMINAL INVOLVED.
+001110*    =============================================================
+001120 0000-MAINLINE.
+001130     PERFORM 1000-INITIALISE
+001140     PERFORM 2000-TRAITE-TRANSACTION
+001150         UNTIL TRAN-EOF
+001160     IF SESSION-ACTIVE
+001170         PERFORM 6000-CLOTURE-SESSION
+001180     END-IF
+001190     PERFORM 9000-TERMINE
+001200     STOP RUN.
+001210*
+001220*    =============================================================
+001230*    1000-INITIALISE  --  OPENS THE TRANSACTION FILE, LOADS THE
+001240*    WORD LIST, AND PRIMES THE TRANSACTION READ LOOP.
+001250*    =============================================================
+001260 1000-INITIALISE.
+001270     OPEN INPUT TRANSACTION-FILE
+001280     IF WS-TRAN-STATUS NOT = "00"
+001290         DISPLAY "BATCHTXN introuvable - aucune transaction à "
+001300             "traiter."
+001310         SET TRAN-EOF TO TRUE
+001320     ELSE
+001330         PERFORM 1010-CHARGE-MOTS
+001340         PERFORM 1030-LIRE-TRANSACTION
+001350     END-IF.
+001360*
+001370*    =============================================================
+001380*    1010-CHARGE-MOTS  --  LOADS THE WORD LIST FROM WORDFILE INTO
+001390*    WORD-TABLE-AREA ONCE, FOR ALL SESSIONS IN THIS RUN TO DRAW FR
+001400*    =============================================================
+001410 1010-CHARGE-MOTS.
+001420     MOVE ZERO TO WORD-COUNT
+001430     OPEN INPUT WORD-FILE
+001440     IF WS-WORD-STATUS = "00"
+001450         PERFORM 1020-LIRE-MOT
+001460             UNTIL WS-WORD-STATUS NOT = "00"
+001470                 OR WORD-COUNT = 50
+001480         CLOSE WORD-FILE
+001490     END-IF
+001500     IF WORD-COUNT = 0
+001510         MOVE "MYSTERIEUX" TO WORD-TABLE-ENTRY(1)
+001520         MOVE 1 TO WORD-COUNT
+001530     END-IF.
+001540*
+001550*    =============================================================
+001560*    1020-LIRE-MOT  --  READS ONE CANDIDATE WORD INTO THE IN-MEMOR
+001570*    WORD TABLE FOR 1010-CHARGE-MOTS.
+001580*    =============================================================
+001590 1020-LIRE-MOT.
+001600     READ WORD-FILE INTO WORD-TABLE-ENTRY(WORD-COUNT + 1)
+001610         AT END
+001620             MOVE "10" TO WS-WORD-STATUS
+001630         NOT AT END
+001635             IF WORD-TABLE-ENTRY(WORD-COUNT + 1) NOT = SPACES
+001640                 ADD 1 TO WORD-COUNT
+001645             END-IF
+001650     END-READ.
+001660*
+001670*    =============================================================
+001680*    1030-LIRE-TRANSACTION  --  READS ONE TRANSACTION RECORD, OR
+001690*    SETS THE END-OF-FILE SWITCH WHEN THE QUEUE IS EXHAUSTED.
+001700*    =============================================================
+001710 1030-LIRE-TRANSACTION.
+001720     READ TRANSACTION-FILE
+001730         AT END
+001740             SET TRAN-EOF TO TRUE
+001750         NOT AT END
+001760             CONTINUE
+001770     END-READ.
+001780*
+001790*    =============================================================
+001800*    2000-TRAITE-TRANSACTION  --  PROCESSES ONE QUEUED GUESS.  A
+001810*    CHANGE OF PLAYER-ID, OR THE FIRST TRANSACTION OF THE RUN,
+001820*    STARTS A NEW SESSION; A COMPLETED WORD OR EXHAUSTED ESSAIS
+001830*    CLOSES THE CURRENT ONE OUT.
+001840*    =============================================================
+001850 2000-TRAITE-TRANSACTION.
+001860     IF (NOT SESSION-ACTIVE)
+001870             OR TRAN-PLAYER-ID NOT = BAT-PLAYER-ID
+001880         IF SESSION-ACTIVE
+001890             PERFORM 6000-CLOTURE-SESSION
+001900         END-IF
+001910         PERFORM 3000-DEBUT-SESSION
+001920     END-IF
+001930     PERFORM 4000-TRAITE-LETTRE
+001940     IF BAT-AFF = BAT-MYS OR BAT-ESS = 0
+001950         PERFORM 6000-CLOTURE-SESSION
+001960     END-IF
+001970     PERFORM 1030-LIRE-TRANSACTION.
+001980*
+001990*    =============================================================
+002000*    3000-DEBUT-SESSION  --  STARTS A FRESH GAME FOR THE PLAYER ON
+002010*    THE CURRENT TRANSACTION: PICKS A WORD AT RANDOM, RESETS THE
+002020*    ESSAIS COUNT AND THE GUESSED-LETTER TABLE.
+002030*    =============================================================
+002040 3000-DEBUT-SESSION.
+002050     MOVE TRAN-PLAYER-ID TO BAT-PLAYER-ID
+002060     SET SESSION-ACTIVE TO TRUE
+002070     MOVE 10 TO BAT-ESS
+002075     MOVE 10 TO BAT-ESS-DEPART
+002080     MOVE ALL "N" TO GUESSED-LETTERS-AREA
+002090     ACCEPT WS-TIME-NOW FROM TIME
+002100     DIVIDE WS-TIME-NOW BY WORD-COUNT
+002110         GIVING WS-RANDOM-QUOTIENT REMAINDER WS-RANDOM-SEED
+002120     COMPUTE WORD-INDEX = WS-RANDOM-SEED + 1
+002130     MOVE WORD-TABLE-ENTRY(WORD-INDEX) TO BAT-MYS
+002140     PERFORM 3010-CALCUL-LONGUEUR.
+002150*
+002160*    =============================================================
+002170*    3010-CALCUL-LONGUEUR  --  DERIVES BAT-L FROM THE TRAILING
+002180*    SPACES IN BAT-MYS AND RE-INITIALIZES BAT-AFF TO BAT-L STARS.
+002190*    =============================================================
+002200 3010-CALCUL-LONGUEUR.
+002210     MOVE ZERO TO WS-TRAILING-SPACES
+002220     INSPECT BAT-MYS TALLYING WS-TRAILING-SPACES
+002230         FOR TRAILING SPACE
+002240     COMPUTE BAT-L = 20 - WS-TRAILING-SPACES
+002250     IF BAT-L = 0
+002260         MOVE 20 TO BAT-L
+002270     END-IF
+002280     MOVE SPACES TO BAT-AFF
+002290     MOVE WS-STARS(1:BAT-L) TO BAT-AFF(1:BAT-L).
+002300*
+002310*    =============================================================
+002320*    4000-TRAITE-LETTRE  --  VALIDATES THE QUEUED LETTER THE SAME
+002330*    WAY THE INTERACTIVE GAME DOES: A NON-ALPHABETIC OR ALREADY-
+002340*    GUESSED LETTER IS SIMPLY SKIPPED, WITH NO ESSAI CHARGED AND
+002350*    NO AUDIT RECORD WRITTEN, SINCE THERE IS NO OPERATOR TO
+002360*    RE-PROMPT.
+002370*    =============================================================
+002380 4000-TRAITE-LETTRE.
+002390     MOVE TRAN-LETTER TO BAT-LET
+002400     IF BAT-LET IS ALPHABETIC AND BAT-LET NOT = SPACE
+002410         PERFORM 4010-CHERCHE-LETTRE
+002420         IF GUESSED-FLAG(WS-LETTER-INDEX) NOT = "Y"
+002430             MOVE "Y" TO GUESSED-FLAG(WS-LETTER-INDEX)
+002440             PERFORM 4020-SCORE-LETTRE
+002450             SUBTRACT 1 FROM BAT-ESS
+002460             PERFORM 5000-ENREG-AUDIT
+002470         END-IF
+002480     END-IF.
+002490*
+002500*    =============================================================
+002510*    4010-CHERCHE-LETTRE  --  UPPERCASES BAT-LET AND LOCATES IT IN
+002520*    THE ALPHABET TABLE, LEAVING THE SLOT IN WS-LETTER-INDEX.
+002530*    =============================================================
+002540 4010-CHERCHE-LETTRE.
+002550     INSPECT BAT-LET CONVERTING
+002560         "abcdefghijklmnopqrstuvwxyz"
+002570         TO "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+002580     PERFORM VARYING WS-LETTER-INDEX FROM 1 BY 1
+002590             UNTIL WS-LETTER-INDEX > 26
+002600                OR ALPHABET-LETTER(WS-LETTER-INDEX) = BAT-LET
+002610     END-PERFORM.
+002620*
+002630*    =============================================================
+002640*    4020-SCORE-LETTRE  --  SCORES BAT-LET AGAINST BAT-MYS, UPDATE
+002650*    BAT-AFF AND BAT-TRO.
+002660*    =============================================================
+002670 4020-SCORE-LETTRE.
+002680     MOVE "N" TO BAT-TRO
+002690     PERFORM VARYING BAT-I FROM 1 BY 1 UNTIL BAT-I > BAT-L
+002700         IF BAT-MYS(BAT-I:1) = BAT-LET
+002710             MOVE BAT-LET TO BAT-AFF(BAT-I:1)
+002720             MOVE "Y" TO BAT-TRO
+002730         END-IF
+002740     END-PERFORM.
+002750*
+002760*    =============================================================
+002770*    5000-ENREG-AUDIT  --  APPENDS A TRANSACTION RECORD FOR THE
+002780*    LETTER JUST SCORED BY 4020-SCORE-LETTRE, INCLUDING HIT/MISS
+002790*    AND ESSAIS REMAINING, TO AUDITFL.
+002800*    =============================================================
+002810 5000-ENREG-AUDIT.
+002820     PERFORM 7000-HORODATAGE
+002830     MOVE BAT-PLAYER-ID TO AUD-PLAYER-ID
+002840     MOVE BAT-LET TO AUD-LETTER
+002850     IF BAT-TRO = "Y"
+002860         MOVE "H" TO AUD-RESULT
+002870     ELSE
+002880         MOVE "M" TO AUD-RESULT
+002890     END-IF
+002900     MOVE BAT-ESS TO AUD-ESSAIS-LEFT
+002910     MOVE WS-DATE-NOW TO AUD-DATE
+002920     MOVE WS-TIME-NOW TO AUD-TIME
+002930     OPEN EXTEND AUDIT-FILE
+002940     IF WS-AUDIT-STATUS = "35"
+002950         OPEN OUTPUT AUDIT-FILE
+002960     END-IF
+002970     WRITE AUDIT-RECORD
+002980     CLOSE AUDIT-FILE.
+002990*
+003000*    =============================================================
+003010*    6000-CLOTURE-SESSION  --  CLOSES OUT THE CURRENT SESSION,
+003020*    DETERMINING WIN OR LOSS, LOGGING THE OUTCOME TO RESULTFL AND
+003030*    THE PLAYER'S TALLY TO LEADERFL.
+003040*    =============================================================
+003050 6000-CLOTURE-SESSION.
+003060     IF BAT-AFF = BAT-MYS
+003070         SET BAT-OUTCOME-WON TO TRUE
+003080     ELSE
+003090         SET BAT-OUTCOME-LOST TO TRUE
+003100     END-IF
+003110     PERFORM 6010-ENREG-RESULTAT
+003120     PERFORM 6020-MAJ-CLASSEMENT
+003130     MOVE "N" TO WS-SESSION-SW.
+003140*
+003150*    =============================================================
+003160*    6010-ENREG-RESULTAT  --  APPENDS THE OUTCOME OF THIS SESSION
+003170*    TO RESULTFL FOR THE DAILY SUMMARY REPORT (SEE PENDURPT).
+003180*    =============================================================
+003190 6010-ENREG-RESULTAT.
+003200     PERFORM 7000-HORODATAGE
+003210     MOVE BAT-PLAYER-ID TO RSLT-PLAYER-ID
+003220     MOVE BAT-MYS TO RSLT-WORD
+003225     MOVE BAT-ESS-DEPART TO RSLT-ESSAIS-DEPART
+003230     MOVE BAT-ESS TO RSLT-ESSAIS-LEFT
+003240     IF BAT-OUTCOME-WON
+003250         MOVE "W" TO RSLT-OUTCOME
+003260     ELSE
+003270         MOVE "L" TO RSLT-OUTCOME
+003280     END-IF
+003290     MOVE WS-DATE-NOW TO RSLT-DATE
+003300     MOVE WS-TIME-NOW TO RSLT-TIME
+003310     OPEN EXTEND RESULTS-FILE
+003320     IF WS-RESULT-STATUS = "35"
+003330         OPEN OUTPUT RESULTS-FILE
+003340     END-IF
+003350     WRITE RESULTS-RECORD
+003360     CLOSE RESULTS-FILE.
+003370*
+003380*    =============================================================
+003390*    6020-MAJ-CLASSEMENT  --  REWRITES LEADERFL WITH THIS PLAYER'S
+003400*    WIN/LOSS COUNT UPDATED (OR ADDED IF NOT ALREADY ON FILE).
+003410*    =============================================================
+003420 6020-MAJ-CLASSEMENT.
+003430     MOVE ZERO TO LEADER-COUNT
+003440     OPEN INPUT LEADER-FILE
+003450     IF WS-LEADER-STATUS = "00"
+003460         PERFORM 6030-LIRE-CLASSEMENT
+003470             UNTIL WS-LEADER-STATUS NOT = "00"
+003475                OR LEADER-COUNT = 200
+003480         CLOSE LEADER-FILE
+003490     END-IF
+003500     MOVE "N" TO WS-FOUND-SW
+003510     PERFORM VARYING LDR-IDX FROM 1 BY 1
+003520             UNTIL LDR-IDX > LEADER-COUNT
+003530         IF LT-PLAYER-ID(LDR-IDX) = BAT-PLAYER-ID
+003540             SET PLAYER-FOUND TO TRUE
+003550             IF BAT-OUTCOME-WON
+003560                 ADD 1 TO LT-WINS(LDR-IDX)
+003570             ELSE
+003580                 ADD 1 TO LT-LOSSES(LDR-IDX)
+003590             END-IF
+003600         END-IF
+003610     END-PERFORM
+003620     IF NOT PLAYER-FOUND AND LEADER-COUNT < 200
+003630         ADD 1 TO LEADER-COUNT
+003640         MOVE BAT-PLAYER-ID TO LT-PLAYER-ID(LEADER-COUNT)
+003650         IF BAT-OUTCOME-WON
+003660             MOVE 1 TO LT-WINS(LEADER-COUNT)
+003670             MOVE 0 TO LT-LOSSES(LEADER-COUNT)
+003680         ELSE
+003690             MOVE 0 TO LT-WINS(LEADER-COUNT)
+003700             MOVE 1 TO LT-LOSSES(LEADER-COUNT)
+003710         END-IF
+003720     END-IF
+003730     OPEN OUTPUT LEADER-FILE
+003740     PERFORM VARYING LDR-IDX FROM 1 BY 1
+003750             UNTIL LDR-IDX > LEADER-COUNT
+003760         MOVE LT-PLAYER-ID(LDR-IDX) TO LDR-PLAYER-ID
+003770         MOVE LT-WINS(LDR-IDX) TO LDR-WINS
+003780         MOVE LT-LOSSES(LDR-IDX) TO LDR-LOSSES
+003790         WRITE LEADER-RECORD
+003800     END-PERFORM
+003810     CLOSE LEADER-FILE.
+003820*
+003830*    =============================================================
+003840*    6030-LIRE-CLASSEMENT  --  READS ONE LEADERBOARD RECORD INTO
+003850*    THE IN-MEMORY TABLE FOR 6020-MAJ-CLASSEMENT.
+003860*    =============================================================
+003870 6030-LIRE-CLASSEMENT.
+003880     READ LEADER-FILE
+003890         AT END
+003900             MOVE "10" TO WS-LEADER-STATUS
+003910         NOT AT END
+003920             ADD 1 TO LEADER-COUNT
+003930             MOVE LDR-PLAYER-ID
+003940                 TO LT-PLAYER-ID(LEADER-COUNT)
+003950             MOVE LDR-WINS TO LT-WINS(LEADER-COUNT)
+003960             MOVE LDR-LOSSES TO LT-LOSSES(LEADER-COUNT)
+003970     END-READ.
+003980*
+003990*    =============================================================
+004000*    7000-HORODATAGE  --  CAPTURES THE CURRENT DATE AND TIME FOR
+004010*    USE BY THE RESULTS AND AUDIT LOGGING PARAGRAPHS.
+004020*    =============================================================
+004030 7000-HORODATAGE.
+004040     ACCEPT WS-DATE-NOW FROM DATE YYYYMMDD
+004050     ACCEPT WS-TIME-NOW FROM TIME.
+004060*
+004070*    =============================================================
+004080*    9000-TERMINE  --  CLOSES THE TRANSACTION FILE AND REPORTS HOW
+004090*    MANY SESSIONS WERE PROCESSED THIS RUN.
+004100*    =============================================================
+004110 9000-TERMINE.
+004120     CLOSE TRANSACTION-FILE.
+004130*
+004140 END PROGRAM Pendubat.
