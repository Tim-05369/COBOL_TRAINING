@@ -1,55 +1,516 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Pendu.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 MYS PIC X(10) VALUE "MYSTERIEUX".
-       01 AFF PIC X(10) VALUE "**********".
-       01 ESS PIC 99 VALUE 10.
-       01 L   PIC 99 VALUE 10.
-       01 I   PIC 99.
-       01 LET PIC X.
-       01 TRO PIC X VALUE "N".
-
-       PROCEDURE DIVISION.
-       DEBUT.
-           PERFORM AFF-MOT
-           PERFORM JEU UNTIL ESS = 0 OR AFF = MYS
-           EVALUATE TRUE
-               WHEN AFF = MYS
-                   DISPLAY "Bravo! Vous avez trouvé le mot : " MYS
-               WHEN OTHER
-                   DISPLAY "Perdu! Le mot était : " MYS
-           END-EVALUATE
-           STOP RUN.
-
-       AFF-MOT.
-           DISPLAY "Mot: " WITH NO ADVANCING
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > L
-               DISPLAY AFF(I:1) WITH NO ADVANCING
-           END-PERFORM
-           DISPLAY " ".
-
-       JEU.
-           DISPLAY "Reste ", ESS, " essais."
-           DISPLAY "Lettre : " WITH NO ADVANCING
-           ACCEPT LET
-           PERFORM VER-LET
-           PERFORM AFF-MOT
-           SUBTRACT 1 FROM ESS.
-
-       VER-LET.
-           MOVE "N" TO TRO
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > L
-               IF MYS(I:1) = LET
-                   MOVE LET TO AFF(I:1)
-                   MOVE "Y" TO TRO
-               END-IF
-           END-PERFORM
-           IF TRO = "N"
-               DISPLAY "Non, cette lettre n'est pas dans le mot."
-           ELSE
-               DISPLAY "Bien! Lettre trouvée."
-           END-IF.
-
-       END PROGRAM Pendu.
+000010*
+000020* IDENTIFICATION DIVISION.
+000030 IDENTIFICATION DIVISION.
+000040 PROGRAM-ID. Pendu.
+000050 AUTHOR. M-DUBOIS.
+000060 INSTALLATION. SALLE-JEUX-BATCH.
+000070 DATE-WRITTEN. 01/15/2019.
+000080 DATE-COMPILED.
+000090*
+000100*    MODIFICATION HISTORY
+000110*    --------------------
+000120*    DATE       INIT  DESCRIPTION
+000130*    01/15/2019 MD    ORIGINAL VERSION - FIXED 10-LETTER WORD.
+000140*    08/09/2026 MD    WORD NOW DRAWN AT RANDOM FROM WORDFILE
+000150*                      INSTEAD OF A HARDCODED LITERAL.
+000160*    08/09/2026 MD    WORDS MAY NOW BE ANY LENGTH UP TO 20
+000170*                      CHARACTERS; L IS DERIVED FROM MYS.
+000180*    08/09/2026 MD    GAME OUTCOME LOGGED TO RESULTFL FOR DAILY
+000190*                      STATS; SEE PENDURPT FOR THE REPORT.
+000200*    08/09/2026 MD    ADDED PLAYER-ID PROMPT AND LEADERFL
+000210*                      PER-PLAYER WIN/LOSS TRACKING.
+000220*    08/09/2026 MD    ADDED DIFFICULTY SELECTION (ESS NOW SET
+000230*                      FROM FACILE/MOYEN/DIFFICILE).
+000240*    08/09/2026 MD    ADDED CHECKPOINT/RESTART VIA CKPTFILE SO
+000250*                      AN INTERRUPTED GAME CAN BE RESUMED.
+000260*    08/09/2026 MD    VER-LET NOW VALIDATES AND DE-DUPLICATES
+000270*                      LETTER INPUT BEFORE AN ESSAI IS CHARGED.
+000280*    08/09/2026 MD    EVERY GUESS IS NOW LOGGED TO AUDITFL FOR A
+000290*                      FULL TRANSACTION-LEVEL TRAIL.
+000300*
+000310 ENVIRONMENT DIVISION.
+000320 CONFIGURATION SECTION.
+000330 SOURCE-COMPUTER. IBM-PC.
+000340 OBJECT-COMPUTER. IBM-PC.
+000350 INPUT-OUTPUT SECTION.
+000360 FILE-CONTROL.
+000370     SELECT WORD-FILE ASSIGN TO "WORDFILE"
+000380         ORGANIZATION IS LINE SEQUENTIAL
+000390         FILE STATUS IS WS-WORD-STATUS.
+000400     SELECT RESULTS-FILE ASSIGN TO "RESULTFL"
+000410         ORGANIZATION IS LINE SEQUENTIAL
+000420         FILE STATUS IS WS-RESULT-STATUS.
+000430     SELECT LEADER-FILE ASSIGN TO "LEADERFL"
+000440         ORGANIZATION IS LINE SEQUENTIAL
+000450         FILE STATUS IS WS-LEADER-STATUS.
+000460     SELECT CHECKPOINT-FILE ASSIGN TO "CKPTFILE"
+000470         ORGANIZATION IS LINE SEQUENTIAL
+000480         FILE STATUS IS WS-CKPT-STATUS.
+000490     SELECT AUDIT-FILE ASSIGN TO "AUDITFL"
+000500         ORGANIZATION IS LINE SEQUENTIAL
+000510         FILE STATUS IS WS-AUDIT-STATUS.
+000520*
+000530 DATA DIVISION.
+000540 FILE SECTION.
+000550 FD  WORD-FILE.
+000560 COPY "PENDWORD.CPY".
+000570 FD  RESULTS-FILE.
+000580 COPY "PENDRSLT.CPY".
+000590 FD  LEADER-FILE.
+000600 COPY "PENDLDR.CPY".
+000610 FD  CHECKPOINT-FILE.
+000620 COPY "PENDCKPT.CPY".
+000630 FD  AUDIT-FILE.
+000640 COPY "PENDAUD.CPY".
+000650*
+000660 WORKING-STORAGE SECTION.
+000670*
+000680*    ---- ORIGINAL GAME FIELDS (NAMES PRESERVED) -----------------
+000690 01  MYS                       PIC X(20) VALUE SPACES.
+000700 01  AFF                       PIC X(20) VALUE ALL "*".
+000710 77  ESS                       PIC 99 VALUE 10.
+000720 77  L                         PIC 99 VALUE 20.
+000730 77  I                         PIC 99.
+000740 77  LET                       PIC X.
+000750 77  TRO                       PIC X VALUE "N".
+000760*
+000770*    ---- FILE STATUS SWITCHES -----------------------------------
+000780 77  WS-WORD-STATUS            PIC X(02) VALUE SPACES.
+000790 77  WS-RESULT-STATUS          PIC X(02) VALUE SPACES.
+000800 77  WS-LEADER-STATUS          PIC X(02) VALUE SPACES.
+000810 77  WS-CKPT-STATUS            PIC X(02) VALUE SPACES.
+000820 77  WS-AUDIT-STATUS           PIC X(02) VALUE SPACES.
+000830*
+000840*    ---- WORD SELECTION WORK AREAS ------------------------------
+000850 01  WORD-TABLE-AREA.
+000860     05  WORD-TABLE-ENTRY      PIC X(20) OCCURS 50 TIMES.
+000870 77  WORD-COUNT                PIC 9(02) VALUE ZERO.
+000880 77  WORD-INDEX                PIC 9(02) VALUE ZERO.
+000890 77  WS-RANDOM-SEED            PIC 9(02) VALUE ZERO.
+000900 77  WS-RANDOM-QUOTIENT        PIC 9(08) VALUE ZERO.
+000910 77  WS-TIME-NOW               PIC 9(08) VALUE ZERO.
+000920 77  WS-TRAILING-SPACES        PIC 9(02) VALUE ZERO.
+000930 77  WS-STARS                  PIC X(20) VALUE ALL "*".
+000940*
+000950*    ---- PLAYER AND OUTCOME WORK AREAS --------------------------
+000960 77  WS-PLAYER-ID              PIC X(10) VALUE SPACES.
+000970 77  WS-DIFFICULTE             PIC X(01) VALUE "M".
+000975 77  WS-ESS-DEPART             PIC 99 VALUE 10.
+000980 77  WS-RESUME-ANS             PIC X(01) VALUE "N".
+000990 77  WS-OUTCOME-SW             PIC X(01) VALUE SPACE.
+001000     88  OUTCOME-WON               VALUE "W".
+001010     88  OUTCOME-LOST              VALUE "L".
+001020*
+001030*    ---- DATE/TIME STAMP WORK AREAS -----------------------------
+001040 77  WS-DATE-NOW               PIC 9(08) VALUE ZERO.
+001050*
+001060*    ---- LEADERBOARD REWRITE WORK AREAS -------------------------
+001070 01  LEADER-TABLE-AREA.
+001080     05  LEADER-ENTRY OCCURS 200 TIMES INDEXED BY LDR-IDX.
+001090         10  LT-PLAYER-ID      PIC X(10).
+001100         10  LT-WINS           PIC 9(05).
+001110         10  LT-LOSSES         PIC 9(05).
+001120 77  LEADER-COUNT              PIC 9(03) VALUE ZERO.
+001130 77  WS-FOUND-SW               PIC X(01) VALUE "N".
+001140     88  PLAYER-FOUND              VALUE "Y".
+001150*
+001160*    ---- SHARED ALPHABET / GUESSED-LETTER VALIDATION TABLE ------
+001170 COPY "PENDALPH.CPY".
+001180*
+001190 PROCEDURE DIVISION.
+001200*
+001210*    =============================================================
+001220*    DEBUT  --  MAINLINE.  PICKS THE WORD FOR THIS ROUND, THEN DRI
+001230*    PLAY TO COMPLETION.
+001240*    =============================================================
+001250 DEBUT.
+001260     PERFORM 1000-VERIF-CHECKPOINT
+001270     IF WS-RESUME-ANS = "O" OR WS-RESUME-ANS = "o"
+001280         PERFORM 1010-CHARGE-CHECKPOINT
+001290     ELSE
+001300         PERFORM 1020-DEMANDE-JOUEUR
+001310         PERFORM 1030-CHOIX-DIFFICULTE
+001320         PERFORM 1040-INIT-MOT
+001330         PERFORM 1050-CALCUL-LONGUEUR
+001340     END-IF
+001350     PERFORM AFF-MOT
+001360     PERFORM JEU UNTIL ESS = 0 OR AFF = MYS
+001370     EVALUATE TRUE
+001380         WHEN AFF = MYS
+001390             SET OUTCOME-WON TO TRUE
+001400             DISPLAY "Bravo! Vous avez trouvé le mot : "
+001410                 MYS
+001420         WHEN OTHER
+001430             SET OUTCOME-LOST TO TRUE
+001440             DISPLAY "Perdu! Le mot était : " MYS
+001450     END-EVALUATE
+001460     PERFORM 2010-SUPPRIME-CHECKPOINT
+001470     PERFORM 3000-ENREG-RESULTAT
+001480     PERFORM 3010-MAJ-CLASSEMENT
+001490     STOP RUN.
+001500*
+001510*    =============================================================
+001520*    AFF-MOT  --  DISPLAYS THE CURRENT STATE OF THE WORD.
+001530*    =============================================================
+001540 AFF-MOT.
+001550     DISPLAY "Mot: " WITH NO ADVANCING
+001560     PERFORM VARYING I FROM 1 BY 1 UNTIL I > L
+001570         DISPLAY AFF(I:1) WITH NO ADVANCING
+001580     END-PERFORM
+001590     DISPLAY " ".
+001600*
+001610*    =============================================================
+001620*    JEU  --  ONE ROUND OF PLAY.
+001630*    =============================================================
+001640 JEU.
+001650     DISPLAY "Reste ", ESS, " essais."
+001660     PERFORM 4000-VALIDE-LETTRE
+001670     PERFORM VER-LET
+001680     PERFORM AFF-MOT
+001690     SUBTRACT 1 FROM ESS
+001700     PERFORM 2000-SAUVE-CHECKPOINT.
+001710*
+001720*    =============================================================
+001730*    VER-LET  --  SCORES THE LETTER IN LET AGAINST MYS, UPDATES AF
+001740*    =============================================================
+001750 VER-LET.
+001760     MOVE "N" TO TRO
+001770     PERFORM VARYING I FROM 1 BY 1 UNTIL I > L
+001780         IF MYS(I:1) = LET
+001790             MOVE LET TO AFF(I:1)
+001800             MOVE "Y" TO TRO
+001810         END-IF
+001820     END-PERFORM
+001830     IF TRO = "N"
+001840         DISPLAY "Non, cette lettre n'est pas dans le mot."
+001850     ELSE
+001860         DISPLAY "Bien! Lettre trouvée."
+001870     END-IF
+001880     PERFORM 5000-ENREG-AUDIT.
+001890*
+001900*    =============================================================
+001910*    1020-DEMANDE-JOUEUR  --  PROMPTS FOR THE PLAYER IDENTIFIER
+001920*    TIES THIS ROUND TO A LEADERBOARD ENTRY.  RE-PROMPTS ON A
+001925*    BLANK ANSWER, SINCE SPACES IS THE "NO CHECKPOINT" SENTINEL.
+001930*    =============================================================
+001940 1020-DEMANDE-JOUEUR.
+001945     MOVE SPACES TO WS-PLAYER-ID
+001947     PERFORM 1021-SAISIE-JOUEUR UNTIL WS-PLAYER-ID NOT = SPACES.
+001948*
+001949*    =============================================================
+001950*    1021-SAISIE-JOUEUR  --  ASKS FOR ONE PLAYER IDENTIFIER.
+001955*    =============================================================
+001958 1021-SAISIE-JOUEUR.
+001959     DISPLAY "Identifiant du joueur : " WITH NO ADVANCING
+001960     ACCEPT WS-PLAYER-ID.
+001970*
+001980*    =============================================================
+001990*    1030-CHOIX-DIFFICULTE  --  SETS THE STARTING NUMBER OF ESSAIS
+002000*    FROM THE OPERATOR'S CHOICE OF DIFFICULTY.
+002010*    =============================================================
+002020 1030-CHOIX-DIFFICULTE.
+002030     DISPLAY "Niveau (F=Facile, M=Moyen, D=Difficile) : "
+002040         WITH NO ADVANCING
+002050     ACCEPT WS-DIFFICULTE
+002060     PERFORM 1031-FIXE-ESS-DEPART
+002070     MOVE WS-ESS-DEPART TO ESS.
+002075*
+002080*    =============================================================
+002085*    1031-FIXE-ESS-DEPART  --  DERIVES THE STARTING ESSAIS COUNT
+002090*    FROM WS-DIFFICULTE.  SHARED BY 1030-CHOIX-DIFFICULTE (NEW
+002095*    GAME) AND 1010-CHARGE-CHECKPOINT (RESUMED GAME), SO THE
+002100*    STARTING COUNT CAN ALWAYS BE RECOVERED FROM THE DIFFICULTY
+002105*    ALONE EVEN THOUGH PENDCKPT.CPY DOES NOT CARRY IT.
+002110*    =============================================================
+002115 1031-FIXE-ESS-DEPART.
+002120     EVALUATE WS-DIFFICULTE
+002122         WHEN "F" WHEN "f"
+002124             MOVE 15 TO WS-ESS-DEPART
+002126         WHEN "D" WHEN "d"
+002128             MOVE 5 TO WS-ESS-DEPART
+002130         WHEN OTHER
+002132             MOVE 10 TO WS-ESS-DEPART
+002134     END-EVALUATE.
+002140*
+002150*    =============================================================
+002160*    1040-INIT-MOT  --  LOADS THE WORD LIST FROM WORDFILE AND PICK
+002170*    ONE ENTRY AT RANDOM TO BECOME MYS FOR THIS ROUND.
+002180*    =============================================================
+002190 1040-INIT-MOT.
+002200     MOVE ZERO TO WORD-COUNT
+002210     OPEN INPUT WORD-FILE
+002220     IF WS-WORD-STATUS = "00"
+002230         PERFORM 1041-LIRE-MOT
+002240             UNTIL WS-WORD-STATUS NOT = "00"
+002250                 OR WORD-COUNT = 50
+002260         CLOSE WORD-FILE
+002270     END-IF
+002280     IF WORD-COUNT = 0
+002290         MOVE "MYSTERIEUX" TO WORD-TABLE-ENTRY(1)
+002300         MOVE 1 TO WORD-COUNT
+002310     END-IF
+002320     ACCEPT WS-TIME-NOW FROM TIME
+002330     DIVIDE WS-TIME-NOW BY WORD-COUNT
+002340         GIVING WS-RANDOM-QUOTIENT REMAINDER WS-RANDOM-SEED
+002350     COMPUTE WORD-INDEX = WS-RANDOM-SEED + 1
+002360     MOVE WORD-TABLE-ENTRY(WORD-INDEX) TO MYS.
+002370*
+002380*    =============================================================
+002390*    1041-LIRE-MOT  --  READS ONE CANDIDATE WORD INTO THE IN-MEMOR
+002400*    WORD TABLE FOR 1040-INIT-MOT.
+002410*    =============================================================
+002420 1041-LIRE-MOT.
+002430     READ WORD-FILE INTO WORD-TABLE-ENTRY(WORD-COUNT + 1)
+002440         AT END
+002450             MOVE "10" TO WS-WORD-STATUS
+002460         NOT AT END
+002465             IF WORD-TABLE-ENTRY(WORD-COUNT + 1) NOT = SPACES
+002470                 ADD 1 TO WORD-COUNT
+002475             END-IF
+002480     END-READ.
+002490*
+002500*    =============================================================
+002510*    1050-CALCUL-LONGUEUR  --  DERIVES L FROM THE TRAILING SPACES
+002520*    IN MYS AND RE-INITIALIZES AFF TO L STARS.
+002530*    =============================================================
+002540 1050-CALCUL-LONGUEUR.
+002550     MOVE ZERO TO WS-TRAILING-SPACES
+002560     INSPECT MYS TALLYING WS-TRAILING-SPACES
+002570         FOR TRAILING SPACE
+002580     COMPUTE L = 20 - WS-TRAILING-SPACES
+002590     IF L = 0
+002600         MOVE 20 TO L
+002610     END-IF
+002620     MOVE SPACES TO AFF
+002630     MOVE WS-STARS(1:L) TO AFF(1:L).
+002640*
+002650*    =============================================================
+002660*    3000-ENREG-RESULTAT  --  APPENDS THE OUTCOME OF THIS ROUND TO
+002670*    RESULTFL FOR THE DAILY SUMMARY REPORT.
+002680*    =============================================================
+002690 3000-ENREG-RESULTAT.
+002700     PERFORM 8000-HORODATAGE
+002710     MOVE WS-PLAYER-ID TO RSLT-PLAYER-ID
+002720     MOVE MYS TO RSLT-WORD
+002725     MOVE WS-ESS-DEPART TO RSLT-ESSAIS-DEPART
+002730     MOVE ESS TO RSLT-ESSAIS-LEFT
+002740     IF OUTCOME-WON
+002750         MOVE "W" TO RSLT-OUTCOME
+002760     ELSE
+002770         MOVE "L" TO RSLT-OUTCOME
+002780     END-IF
+002790     MOVE WS-DATE-NOW TO RSLT-DATE
+002800     MOVE WS-TIME-NOW TO RSLT-TIME
+002810     OPEN EXTEND RESULTS-FILE
+002820     IF WS-RESULT-STATUS = "35"
+002830         OPEN OUTPUT RESULTS-FILE
+002840     END-IF
+002850     WRITE RESULTS-RECORD
+002860     CLOSE RESULTS-FILE.
+002870*
+002880*    =============================================================
+002890*    5000-ENREG-AUDIT  --  APPENDS A TRANSACTION RECORD FOR THE
+002900*    LETTER JUST SCORED BY VER-LET, INCLUDING HIT/MISS AND ESSAIS
+002910*    REMAINING, TO AUDITFL.
+002920*    =============================================================
+002930 5000-ENREG-AUDIT.
+002940     PERFORM 8000-HORODATAGE
+002950     MOVE WS-PLAYER-ID TO AUD-PLAYER-ID
+002960     MOVE LET TO AUD-LETTER
+002970     IF TRO = "Y"
+002980         MOVE "H" TO AUD-RESULT
+002990     ELSE
+003000         MOVE "M" TO AUD-RESULT
+003010     END-IF
+003020     COMPUTE AUD-ESSAIS-LEFT = ESS - 1
+003030     MOVE WS-DATE-NOW TO AUD-DATE
+003040     MOVE WS-TIME-NOW TO AUD-TIME
+003050     OPEN EXTEND AUDIT-FILE
+003060     IF WS-AUDIT-STATUS = "35"
+003070         OPEN OUTPUT AUDIT-FILE
+003080     END-IF
+003090     WRITE AUDIT-RECORD
+003100     CLOSE AUDIT-FILE.
+003110*
+003120*    =============================================================
+003130*    8000-HORODATAGE  --  CAPTURES THE CURRENT DATE AND TIME FOR
+003140*    USE BY THE RESULTS AND AUDIT LOGGING PARAGRAPHS.
+003150*    =============================================================
+003160 8000-HORODATAGE.
+003170     ACCEPT WS-DATE-NOW FROM DATE YYYYMMDD
+003180     ACCEPT WS-TIME-NOW FROM TIME.
+003190*
+003200*    =============================================================
+003210*    3010-MAJ-CLASSEMENT  --  REWRITES LEADERFL WITH THIS PLAYER'S
+003220*    WIN/LOSS COUNT UPDATED (OR ADDED IF NOT ALREADY ON FILE).
+003230*    =============================================================
+003240 3010-MAJ-CLASSEMENT.
+003250     MOVE ZERO TO LEADER-COUNT
+003260     OPEN INPUT LEADER-FILE
+003270     IF WS-LEADER-STATUS = "00"
+003280         PERFORM 3011-LIRE-CLASSEMENT
+003290             UNTIL WS-LEADER-STATUS NOT = "00"
+003295                OR LEADER-COUNT = 200
+003300         CLOSE LEADER-FILE
+003310     END-IF
+003320     MOVE "N" TO WS-FOUND-SW
+003330     PERFORM VARYING LDR-IDX FROM 1 BY 1
+003340             UNTIL LDR-IDX > LEADER-COUNT
+003350         IF LT-PLAYER-ID(LDR-IDX) = WS-PLAYER-ID
+003360             SET PLAYER-FOUND TO TRUE
+003370             IF OUTCOME-WON
+003380                 ADD 1 TO LT-WINS(LDR-IDX)
+003390             ELSE
+003400                 ADD 1 TO LT-LOSSES(LDR-IDX)
+003410             END-IF
+003420         END-IF
+003430     END-PERFORM
+003440     IF NOT PLAYER-FOUND AND LEADER-COUNT < 200
+003450         ADD 1 TO LEADER-COUNT
+003460         MOVE WS-PLAYER-ID TO LT-PLAYER-ID(LEADER-COUNT)
+003470         IF OUTCOME-WON
+003480             MOVE 1 TO LT-WINS(LEADER-COUNT)
+003490             MOVE 0 TO LT-LOSSES(LEADER-COUNT)
+003500         ELSE
+003510             MOVE 0 TO LT-WINS(LEADER-COUNT)
+003520             MOVE 1 TO LT-LOSSES(LEADER-COUNT)
+003530         END-IF
+003540     END-IF
+003550     OPEN OUTPUT LEADER-FILE
+003560     PERFORM VARYING LDR-IDX FROM 1 BY 1
+003570             UNTIL LDR-IDX > LEADER-COUNT
+003580         MOVE LT-PLAYER-ID(LDR-IDX) TO LDR-PLAYER-ID
+003590         MOVE LT-WINS(LDR-IDX) TO LDR-WINS
+003600         MOVE LT-LOSSES(LDR-IDX) TO LDR-LOSSES
+003610         WRITE LEADER-RECORD
+003620     END-PERFORM
+003630     CLOSE LEADER-FILE.
+003640*
+003650*    =============================================================
+003660*    1000-VERIF-CHECKPOINT  --  LOOKS FOR A SAVED GAME IN CKPTFILE
+003670*    AND, IF ONE IS FOUND, ASKS THE OPERATOR WHETHER TO RESUME IT.
+003680*    =============================================================
+003690 1000-VERIF-CHECKPOINT.
+003700     MOVE "N" TO WS-RESUME-ANS
+003710     OPEN INPUT CHECKPOINT-FILE
+003720     IF WS-CKPT-STATUS = "00"
+003730         READ CHECKPOINT-FILE
+003740             AT END
+003750                 CONTINUE
+003760             NOT AT END
+003770                 PERFORM 1001-OFFRE-REPRISE
+003780         END-READ
+003790         CLOSE CHECKPOINT-FILE
+003800     END-IF.
+003810*
+003820*    =============================================================
+003830*    1001-OFFRE-REPRISE  --  ASKS THE OPERATOR WHETHER TO RESUME
+003840*    THE GAME FOUND IN THE CHECKPOINT RECORD JUST READ.
+003850*    =============================================================
+003860 1001-OFFRE-REPRISE.
+003870     IF CKPT-PLAYER-ID NOT = SPACES
+003880         DISPLAY "Partie interrompue trouvée pour "
+003890             CKPT-PLAYER-ID
+003900         DISPLAY "Reprendre cette partie (O/N) ? "
+003910             WITH NO ADVANCING
+003920         ACCEPT WS-RESUME-ANS
+003930     END-IF.
+003940*
+003950*    =============================================================
+003960*    1010-CHARGE-CHECKPOINT  --  RESTORES GAME STATE FROM THE
+003970*    RECORD READ BY 1000-VERIF-CHECKPOINT.
+003980*    =============================================================
+003990 1010-CHARGE-CHECKPOINT.
+004000     MOVE CKPT-PLAYER-ID TO WS-PLAYER-ID
+004010     MOVE CKPT-WORD TO MYS
+004020     MOVE CKPT-DISPLAY TO AFF
+004030     MOVE CKPT-LENGTH TO L
+004040     MOVE CKPT-ESSAIS TO ESS
+004050     MOVE CKPT-DIFFICULTE TO WS-DIFFICULTE
+004055     PERFORM 1031-FIXE-ESS-DEPART
+004060     MOVE CKPT-GUESSED TO GUESSED-LETTERS-AREA.
+004070*
+004080*    =============================================================
+004090*    4000-VALIDE-LETTRE  --  REPEATEDLY PROMPTS FOR A LETTER UNTIL
+004100*    AN ALPHABETIC, NOT-YET-GUESSED LETTER IS ENTERED.  NO ESSAI I
+004110*    CHARGED FOR AN INVALID OR REPEATED LETTER.
+004120*    =============================================================
+004130 4000-VALIDE-LETTRE.
+004140     MOVE "N" TO WS-VALID-LETTER-SW
+004150     PERFORM 4010-DEMANDE-LETTRE UNTIL VALID-LETTER.
+004160*
+004170*    =============================================================
+004180*    4010-DEMANDE-LETTRE  --  ASKS FOR ONE LETTER AND CHECKS IT.
+004190*    =============================================================
+004200 4010-DEMANDE-LETTRE.
+004210     DISPLAY "Lettre : " WITH NO ADVANCING
+004220     ACCEPT LET
+004230     IF LET IS NOT ALPHABETIC OR LET = SPACE
+004240         DISPLAY "Lettre invalide, recommencez."
+004250     ELSE
+004260         PERFORM 4020-CHERCHE-LETTRE
+004270         IF GUESSED-FLAG(WS-LETTER-INDEX) = "Y"
+004280             DISPLAY "Lettre déjà essayée, recommencez."
+004290         ELSE
+004300             MOVE "Y" TO GUESSED-FLAG(WS-LETTER-INDEX)
+004310             SET VALID-LETTER TO TRUE
+004320         END-IF
+004330     END-IF.
+004340*
+004350*    =============================================================
+004360*    4020-CHERCHE-LETTRE  --  UPPERCASES LET AND LOCATES IT IN
+004370*    THE ALPHABET TABLE, LEAVING THE SLOT IN WS-LETTER-INDEX.
+004380*    =============================================================
+004390 4020-CHERCHE-LETTRE.
+004400     INSPECT LET CONVERTING
+004410         "abcdefghijklmnopqrstuvwxyz"
+004420         TO "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+004430     PERFORM VARYING WS-LETTER-INDEX FROM 1 BY 1
+004440             UNTIL WS-LETTER-INDEX > 26
+004450                OR ALPHABET-LETTER(WS-LETTER-INDEX) = LET
+004460     END-PERFORM.
+004470*
+004480*    =============================================================
+004490*    3011-LIRE-CLASSEMENT  --  READS ONE LEADERBOARD RECORD INTO
+004500*    THE IN-MEMORY TABLE FOR 3010-MAJ-CLASSEMENT.
+004510*    =============================================================
+004520 3011-LIRE-CLASSEMENT.
+004530     READ LEADER-FILE
+004540         AT END
+004550             MOVE "10" TO WS-LEADER-STATUS
+004560         NOT AT END
+004570             ADD 1 TO LEADER-COUNT
+004580             MOVE LDR-PLAYER-ID
+004590                 TO LT-PLAYER-ID(LEADER-COUNT)
+004600             MOVE LDR-WINS TO LT-WINS(LEADER-COUNT)
+004610             MOVE LDR-LOSSES TO LT-LOSSES(LEADER-COUNT)
+004620     END-READ.
+004630*
+004640*    =============================================================
+004650*    2000-SAUVE-CHECKPOINT  --  WRITES THE CURRENT GAME STATE TO
+004660*    CKPTFILE AFTER EVERY GUESS SO PLAY CAN BE RESUMED IF
+004670*    INTERRUPTED.
+004680*    =============================================================
+004690 2000-SAUVE-CHECKPOINT.
+004700     MOVE WS-PLAYER-ID TO CKPT-PLAYER-ID
+004710     MOVE MYS TO CKPT-WORD
+004720     MOVE AFF TO CKPT-DISPLAY
+004730     MOVE L TO CKPT-LENGTH
+004740     MOVE ESS TO CKPT-ESSAIS
+004750     MOVE WS-DIFFICULTE TO CKPT-DIFFICULTE
+004760     MOVE GUESSED-LETTERS-AREA TO CKPT-GUESSED
+004770     OPEN OUTPUT CHECKPOINT-FILE
+004780     WRITE CHECKPOINT-RECORD
+004790     CLOSE CHECKPOINT-FILE.
+004800*
+004810*    =============================================================
+004820*    2010-SUPPRIME-CHECKPOINT  --  CLEARS CKPTFILE ONCE A ROUND
+004830*    HAS RUN TO COMPLETION SO IT IS NOT OFFERED FOR RESUME AGAIN.
+004840*    =============================================================
+004850 2010-SUPPRIME-CHECKPOINT.
+004860     MOVE SPACES TO CHECKPOINT-RECORD
+004870     OPEN OUTPUT CHECKPOINT-FILE
+004880     WRITE CHECKPOINT-RECORD
+004890     CLOSE CHECKPOINT-FILE.
+004900*
+004910 END PROGRAM Pendu.
