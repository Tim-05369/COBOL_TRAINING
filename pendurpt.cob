@@ -0,0 +1,185 @@
+000100*
+000110* IDENTIFICATION DIVISION.
+000120 IDENTIFICATION DIVISION.
+000130 PROGRAM-ID. Pendurpt.
+000140 AUTHOR. M-DUBOIS.
+000150 INSTALLATION. SALLE-JEUX-BATCH.
+000160 DATE-WRITTEN. 08/09/2026.
+000170 DATE-COMPILED.
+000180*
+000190*    MODIFICATION HISTORY
+000200*    --------------------
+000210*    DATE       INIT  DESCRIPTION
+000220*    08/09/2026 MD    ORIGINAL VERSION - DAILY SUMMARY OFF RESULTF
+000230*
+000240 ENVIRONMENT DIVISION.
+000250 CONFIGURATION SECTION.
+000260 SOURCE-COMPUTER. IBM-PC.
+000270 OBJECT-COMPUTER. IBM-PC.
+000280 INPUT-OUTPUT SECTION.
+000290 FILE-CONTROL.
+000300     SELECT RESULTS-FILE ASSIGN TO "RESULTFL"
+000310         ORGANIZATION IS LINE SEQUENTIAL
+000320         FILE STATUS IS WS-RESULT-STATUS.
+000330*
+000340 DATA DIVISION.
+000350 FILE SECTION.
+000360 FD  RESULTS-FILE.
+000370 COPY "PENDRSLT.CPY".
+000380*
+000390 WORKING-STORAGE SECTION.
+000400*
+000410*    ---- FILE STATUS SWITCHES -----------------------------------
+000420 77  WS-RESULT-STATUS          PIC X(02) VALUE SPACES.
+000430 77  WS-EOF-SW                 PIC X(01) VALUE "N".
+000440     88  RESULTS-EOF               VALUE "Y".
+000450 77  WS-FILE-OPEN-SW           PIC X(01) VALUE "N".
+000460     88  RESULTS-OPEN              VALUE "Y".
+000465 77  WS-TODAY-DATE             PIC 9(08) VALUE ZERO.
+000470*
+000480*    ---- RUNNING TOTALS -----------------------------------------
+000490 77  WS-GAMES-JOUES            PIC 9(05) VALUE ZERO.
+000500 77  WS-GAMES-GAGNES           PIC 9(05) VALUE ZERO.
+000510 77  WS-GAMES-PERDUS           PIC 9(05) VALUE ZERO.
+000520 77  WS-SOMME-ESSAIS-GAGNES    PIC 9(07) VALUE ZERO.
+000530 77  WS-MOYENNE-ESSAIS         PIC 9(05)V9(02) VALUE ZERO.
+000540 77  WS-MOYENNE-AFFICHAGE      PIC ZZZZ9.99.
+000550*
+000560*    ---- TOUGHEST-WORD TALLY TABLE ------------------------------
+000570 01  MOT-TALLY-AREA.
+000580     05  MOT-TALLY-ENTRY OCCURS 200 TIMES INDEXED BY MT-IDX.
+000590         10  MT-WORD           PIC X(20).
+000600         10  MT-PERTES         PIC 9(05).
+000610 77  MOT-TALLY-COUNT           PIC 9(03) VALUE ZERO.
+000620 77  WS-MOT-FOUND-SW           PIC X(01) VALUE "N".
+000630     88  MOT-FOUND                 VALUE "Y".
+000640 77  WS-MOT-INDEX              PIC 9(03) VALUE ZERO.
+000650 77  WS-MOT-DIFFICILE          PIC X(20) VALUE SPACES.
+000660 77  WS-MOT-DIFFICILE-PERTES   PIC 9(05) VALUE ZERO.
+000670*
+000680 PROCEDURE DIVISION.
+000690*
+000700*    =============================================================
+000710*    0000-MAINLINE  --  READS RESULTFL TO EOF, ACCUMULATES THE
+000720*    DAILY TOTALS, THEN PRINTS THE SUMMARY REPORT.
+000730*    =============================================================
+000740 0000-MAINLINE.
+000750     PERFORM 1000-INITIALISE
+000760     PERFORM 2000-LIRE-RESULTAT
+000770         UNTIL RESULTS-EOF
+000780     PERFORM 3000-CALCULE-MOYENNE
+000790     PERFORM 4000-TROUVE-MOT-DIFFICILE
+000800     PERFORM 5000-IMPRIME-RAPPORT
+000810     STOP RUN.
+000820*
+000830*    =============================================================
+000840*    1000-INITIALISE  --  OPENS RESULTFL AND PRIMES THE READ LOOP.
+000850*    =============================================================
+000860 1000-INITIALISE.
+000865     ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+000870     OPEN INPUT RESULTS-FILE
+000880     IF WS-RESULT-STATUS NOT = "00"
+000890         DISPLAY "RESULTFL introuvable - aucune partie à "
+000900             "résumer aujourd'hui."
+000910         MOVE "Y" TO WS-EOF-SW
+000920     ELSE
+000930         MOVE "Y" TO WS-FILE-OPEN-SW
+000940         PERFORM 2000-LIRE-RESULTAT
+000950     END-IF.
+000960*
+000970*    =============================================================
+000980*    2000-LIRE-RESULTAT  --  READS ONE RESULTS RECORD AND ROLLS
+000990*    ITS OUTCOME INTO THE RUNNING TOTALS.
+001000*    =============================================================
+001010 2000-LIRE-RESULTAT.
+001020     READ RESULTS-FILE
+001030         AT END
+001040             MOVE "Y" TO WS-EOF-SW
+001050         NOT AT END
+001055             IF RSLT-DATE = WS-TODAY-DATE
+001060                 ADD 1 TO WS-GAMES-JOUES
+001070                 IF RSLT-OUTCOME = "W"
+001080                     ADD 1 TO WS-GAMES-GAGNES
+001090                     COMPUTE WS-SOMME-ESSAIS-GAGNES =
+001095                         WS-SOMME-ESSAIS-GAGNES +
+001096                         RSLT-ESSAIS-DEPART - RSLT-ESSAIS-LEFT
+001100                 ELSE
+001110                     ADD 1 TO WS-GAMES-PERDUS
+001120                     PERFORM 2010-COMPTE-PERTE
+001130                 END-IF
+001135             END-IF
+001140     END-READ.
+001150*
+001160*    =============================================================
+001170*    2010-COMPTE-PERTE  --  TALLIES A LOSS AGAINST RSLT-WORD IN
+001180*    MOT-TALLY-AREA, ADDING A NEW ENTRY IF THE WORD IS NOT YET
+001190*    =============================================================
+001200 2010-COMPTE-PERTE.
+001210     MOVE "N" TO WS-MOT-FOUND-SW
+001220     MOVE ZERO TO WS-MOT-INDEX
+001230     PERFORM VARYING MT-IDX FROM 1 BY 1
+001240             UNTIL MT-IDX > MOT-TALLY-COUNT
+001250         IF MT-WORD(MT-IDX) = RSLT-WORD
+001260             MOVE "Y" TO WS-MOT-FOUND-SW
+001270             MOVE MT-IDX TO WS-MOT-INDEX
+001280         END-IF
+001290     END-PERFORM
+001300     IF NOT MOT-FOUND AND MOT-TALLY-COUNT < 200
+001310         ADD 1 TO MOT-TALLY-COUNT
+001320         MOVE MOT-TALLY-COUNT TO WS-MOT-INDEX
+001330         MOVE RSLT-WORD TO MT-WORD(WS-MOT-INDEX)
+001340         MOVE ZERO TO MT-PERTES(WS-MOT-INDEX)
+001350     END-IF
+001360     IF WS-MOT-INDEX > 0
+001365         ADD 1 TO MT-PERTES(WS-MOT-INDEX)
+001370     END-IF.
+001372*
+001380*    =============================================================
+001390*    3000-CALCULE-MOYENNE  --  AVERAGE ESSAIS USED (STARTING
+001400*    MINUS REMAINING) ACROSS ALL WINNING GAMES.
+001410*    =============================================================
+001420 3000-CALCULE-MOYENNE.
+001430     IF WS-GAMES-GAGNES > 0
+001440         COMPUTE WS-MOYENNE-ESSAIS ROUNDED =
+001450             WS-SOMME-ESSAIS-GAGNES / WS-GAMES-GAGNES
+001460     END-IF
+001470     MOVE WS-MOYENNE-ESSAIS TO WS-MOYENNE-AFFICHAGE.
+001480*
+001490*    =============================================================
+001500*    4000-TROUVE-MOT-DIFFICILE  --  SCANS MOT-TALLY-AREA FOR THE
+001510*    WORD WITH THE MOST LOSSES TODAY.
+001520*    =============================================================
+001530 4000-TROUVE-MOT-DIFFICILE.
+001540     PERFORM VARYING MT-IDX FROM 1 BY 1
+001550             UNTIL MT-IDX > MOT-TALLY-COUNT
+001560         IF MT-PERTES(MT-IDX) > WS-MOT-DIFFICILE-PERTES
+001570             MOVE MT-WORD(MT-IDX) TO WS-MOT-DIFFICILE
+001580             MOVE MT-PERTES(MT-IDX) TO WS-MOT-DIFFICILE-PERTES
+001590         END-IF
+001600     END-PERFORM.
+001610*
+001620*    =============================================================
+001630*    5000-IMPRIME-RAPPORT  --  DISPLAYS THE DAILY SUMMARY.
+001640*    =============================================================
+001650 5000-IMPRIME-RAPPORT.
+001660     DISPLAY "========================================"
+001670     DISPLAY "  RAPPORT QUOTIDIEN - JEU DU PENDU"
+001680     DISPLAY "========================================"
+001690     DISPLAY "Parties jouées       : " WS-GAMES-JOUES
+001700     DISPLAY "Parties gagnées      : " WS-GAMES-GAGNES
+001710     DISPLAY "Parties perdues      : " WS-GAMES-PERDUS
+001720     DISPLAY "Moyenne essais utilisés/victoire : "
+001721         WS-MOYENNE-AFFICHAGE
+001730     IF WS-MOT-DIFFICILE-PERTES > 0
+001740         DISPLAY "Mot le plus difficile : " WS-MOT-DIFFICILE
+001750         DISPLAY "   (perdu " WS-MOT-DIFFICILE-PERTES " fois)"
+001760     ELSE
+001770         DISPLAY "Mot le plus difficile : aucun (pas de "
+001780             "défaite)"
+001790     END-IF
+001800     DISPLAY "========================================"
+001810     IF RESULTS-OPEN
+001820         CLOSE RESULTS-FILE
+001830     END-IF.
+001840*
+001850 END PROGRAM Pendurpt.
