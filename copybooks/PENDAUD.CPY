@@ -0,0 +1,11 @@
+000100*
+000110*    PENDAUD.CPY - RECORD LAYOUT FOR THE PENDU GUESS-LEVEL AUDIT
+000115*    FILE.  ONE RECORD IS APPENDED FOR EVERY LETTER SCORED IN
+000117*    VER-LET.
+000130    01  AUDIT-RECORD.
+000140        05  AUD-PLAYER-ID         PIC X(10).
+000150        05  AUD-LETTER            PIC X(01).
+000160        05  AUD-RESULT            PIC X(01).
+000170        05  AUD-ESSAIS-LEFT       PIC 9(02).
+000180        05  AUD-DATE              PIC 9(08).
+000190        05  AUD-TIME              PIC 9(08).
