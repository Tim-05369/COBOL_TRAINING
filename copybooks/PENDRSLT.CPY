@@ -0,0 +1,11 @@
+000100*
+000110*    PENDRSLT.CPY - RECORD LAYOUT FOR THE PENDU DAILY RESULTS FILE
+000120*    ONE RECORD IS APPENDED FOR EVERY COMPLETED GAME.
+000130    01  RESULTS-RECORD.
+000140        05  RSLT-PLAYER-ID        PIC X(10).
+000150        05  RSLT-WORD             PIC X(20).
+000155        05  RSLT-ESSAIS-DEPART    PIC 9(02).
+000160        05  RSLT-ESSAIS-LEFT      PIC 9(02).
+000170        05  RSLT-OUTCOME          PIC X(01).
+000180        05  RSLT-DATE             PIC 9(08).
+000190        05  RSLT-TIME             PIC 9(08).
