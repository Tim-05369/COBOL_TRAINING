@@ -0,0 +1,15 @@
+000100*
+000110*    PENDALPH.CPY - SHARED ALPHABET LOOKUP AND PER-ROUND GUESSED
+000120*    LETTER TRACKING, USED BY VER-LET'S INPUT VALIDATION IN BOTH
+000130*    THE INTERACTIVE AND BATCH VARIANTS OF PENDU.
+000140    01  ALPHABET-STRING       PIC X(26)
+000150            VALUE "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+000160    01  ALPHABET-TABLE REDEFINES ALPHABET-STRING.
+000170        05  ALPHABET-LETTER   PIC X(01) OCCURS 26 TIMES.
+000180    01  GUESSED-LETTERS-AREA  PIC X(26) VALUE ALL "N".
+000190    01  GUESSED-TABLE REDEFINES GUESSED-LETTERS-AREA.
+000200        05  GUESSED-FLAG      PIC X(01) OCCURS 26 TIMES.
+000210    77  WS-LETTER-INDEX       PIC 9(02) VALUE ZERO.
+000220    77  WS-VALID-LETTER-SW    PIC X(01) VALUE "N".
+000230        88  VALID-LETTER          VALUE "Y".
+000240        88  INVALID-LETTER        VALUE "N".
