@@ -0,0 +1,7 @@
+000100*
+000110*    PENDTRAN.CPY - RECORD LAYOUT FOR THE PENDUBAT TRANSACTION
+000120*    INPUT FILE.  ONE RECORD PER QUEUED GUESS: A PLAYER-ID AND
+000130*    THE LETTER TO SCORE FOR THAT PLAYER'S CURRENT SESSION.
+000140    01  TRANSACTION-RECORD.
+000150        05  TRAN-PLAYER-ID        PIC X(10).
+000160        05  TRAN-LETTER           PIC X(01).
