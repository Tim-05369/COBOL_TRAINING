@@ -0,0 +1,7 @@
+000100*
+000110*    PENDLDR.CPY - RECORD LAYOUT FOR THE PENDU PLAYER LEADERBOARD 
+000120*    ONE RECORD PER PLAYER, REWRITTEN IN FULL AFTER EACH GAME.
+000130    01  LEADER-RECORD.
+000140        05  LDR-PLAYER-ID         PIC X(10).
+000150        05  LDR-WINS              PIC 9(05).
+000160        05  LDR-LOSSES            PIC 9(05).
