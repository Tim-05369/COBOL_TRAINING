@@ -0,0 +1,12 @@
+000100*
+000110*    PENDCKPT.CPY - RECORD LAYOUT FOR THE PENDU CHECKPOINT FILE.
+000120*    HOLDS ENOUGH STATE TO RESUME A GAME INTERRUPTED MID-ROUND.
+000130*    A PLAYER-ID OF SPACES MEANS NO GAME IS CURRENTLY IN PROGRESS.
+000140    01  CHECKPOINT-RECORD.
+000150        05  CKPT-PLAYER-ID        PIC X(10).
+000160        05  CKPT-WORD             PIC X(20).
+000170        05  CKPT-DISPLAY          PIC X(20).
+000180        05  CKPT-LENGTH           PIC 9(02).
+000190        05  CKPT-ESSAIS           PIC 9(02).
+000200        05  CKPT-DIFFICULTE       PIC X(01).
+000210        05  CKPT-GUESSED          PIC X(26).
