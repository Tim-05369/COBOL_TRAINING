@@ -0,0 +1,4 @@
+000100*
+000110*    PENDWORD.CPY - RECORD LAYOUT FOR THE PENDU WORD LIST FILE.
+000120*    ONE CANDIDATE WORD PER RECORD, LEFT-JUSTIFIED, SPACE-PADDED.
+000130    01  WORD-RECORD              PIC X(20).
